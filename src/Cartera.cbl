@@ -6,10 +6,26 @@
        FILE-CONTROL.
            SELECT DET-FILE ASSIGN TO "DET.DET"                          *> Archivo con documentos
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DET-SORTED-FILE ASSIGN TO "DET.SRT"                   *> DET.DET ordenado por fecha vcto
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT NIT-FILE ASSIGN TO "NIT.DET"                          *> Archivo con nombres de cliente
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT LISTADO-FILE ASSIGN TO "LISTADO.DET"                  *> Archivo de salida
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LISTADO-CSV-FILE ASSIGN TO "LISTADO.CSV"              *> Version delimitada del mismo listado
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DET-SD-FILE ASSIGN TO "DET.WRK".                      *> Area de trabajo del SORT
+           SELECT NIT-SD-FILE ASSIGN TO "NIT.WRK".                      *> Area de trabajo del SORT de NIT.DET
+           SELECT RES-SD-FILE ASSIGN TO "RES.WRK".                      *> Area de trabajo del SORT del resumen por cliente
+           SELECT PARAM-FILE ASSIGN TO "PARAMS.DET"                     *> Tarjeta de control (filtros, corrida)
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTART.DET"                  *> Tarjeta de control de reinicio
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "CARTERA.CKP"                     *> Checkpoint: tabla ya cargada/ordenada
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,44 +40,186 @@
            05 FECHA-VCTO-DET  PIC 9(8).
            05 SALDO-DET       PIC X(10).
 
+       FD DET-SORTED-FILE.
+       01 DET-SORTED-REC.
+           05 NIT3-DET-S        PIC X(10).
+           05 SUC3-DET-S        PIC X(4).
+           05 TIP-DET-S         PIC X(2).
+           05 COM-DET-S         PIC X(4).
+           05 DCTO-DET-S        PIC X(4).
+           05 FECHA-VCTO-DET-S  PIC 9(8).
+           05 SALDO-DET-S       PIC X(10).
+
+       SD DET-SD-FILE.
+       01 DET-SD-REC.
+           05 NIT3-DET-SD        PIC X(10).
+           05 SUC3-DET-SD        PIC X(4).
+           05 TIP-DET-SD         PIC X(2).
+           05 COM-DET-SD         PIC X(4).
+           05 DCTO-DET-SD        PIC X(4).
+           05 FECHA-VCTO-DET-SD  PIC 9(8).
+           05 SALDO-DET-SD       PIC X(10).
+
        FD NIT-FILE.
        01 NIT-REC.
            05 NIT3-NIT        PIC X(10).
            05 SUC3-NIT        PIC X(4).
            05 NOMBRE-NIT      PIC X(30).
 
+       SD NIT-SD-FILE.
+       01 NIT-SD-REC.
+           05 NIT3-NIT-SD     PIC X(10).
+           05 SUC3-NIT-SD     PIC X(4).
+           05 NOMBRE-NIT-SD   PIC X(30).
+
+       *> Area de trabajo para el SORT que arma el resumen por cliente
+       *> (resumen de T-SALDO por T-NIT, a traves de todas las
+       *> sucursales, tipos de documento y fechas de ese cliente).
+       SD RES-SD-FILE.
+       01 RES-SD-REC.
+           05 RES-NIT-SD      PIC X(10).
+           05 RES-NOMBRE-SD   PIC X(30).
+           05 RES-SALDO-SD    PIC 9(7)V99.
+
        FD LISTADO-FILE.
        01 LIST-REC         PIC X(120).
 
+       *> Version delimitada (pipe) del mismo detalle/subtotal/total
+       *> de LISTADO.DET, una fila por T-NIT/T-SUC/T-NOMBRE/T-TIP/
+       *> T-COM/T-DCTO/T-FECHA/T-SALDO, para cargar en Excel u otra
+       *> herramienta sin necesidad de un parser a medida.
+       FD LISTADO-CSV-FILE.
+       01 LIST-CSV-REC     PIC X(160).
+
+       *> Tarjeta de control opcional para filtrar la corrida por
+       *> sucursal, tipo de documento y/o rango de fecha de
+       *> vencimiento. Si PARAMS.DET no existe se procesa todo
+       *> DET.DET, igual que antes.
+       FD PARAM-FILE.
+       01 PARAM-REC.
+           05 PARM-SUC           PIC X(4).
+           05 PARM-TIP           PIC X(2).
+           05 PARM-FECHA-DESDE   PIC 9(8).
+           05 PARM-FECHA-HASTA   PIC 9(8).
+
+       *> Tarjeta de control de reinicio: si RESTART.DET existe la
+       *> corrida retoma desde el checkpoint de CARTERA.CKP (tabla ya
+       *> cargada, cruzada y ordenada) en lugar de repetir el paso de
+       *> lectura y cruce contra NIT.DET.
+       FD RESTART-FILE.
+       01 RESTART-REC       PIC X(01).
+
+       *> Checkpoint grabado al terminar CARGAR-TABLA: contiene la
+       *> tabla ya cruzada con NIT.DET, las excepciones detectadas y
+       *> los contadores de control, para que GENERAR-REPORTE pueda
+       *> reanudarse sin rehacer el cruce completo contra NIT.DET si
+       *> la corrida anterior fallo despues de este punto.
+       FD CKPT-FILE.
+       01 CKPT-REC.
+           05 CKPT-TIPO          PIC X(01).
+           05 CKPT-NIT           PIC X(10).
+           05 CKPT-SUC           PIC X(4).
+           05 CKPT-NOMBRE        PIC X(30).
+           05 CKPT-TIP           PIC X(2).
+           05 CKPT-COM           PIC X(4).
+           05 CKPT-DCTO          PIC X(4).
+           05 CKPT-FECHA         PIC 9(8).
+           05 CKPT-SALDO         PIC 9(7)V99.
+           05 CKPT-REG-COUNT     PIC 9(8).
+           05 CKPT-REG-OMITIDOS  PIC 9(8).
+           05 CKPT-EXC-OMITIDOS  PIC 9(8).
+           05 CKPT-NIT-OMITIDOS  PIC 9(8).
+           05 CKPT-TOTAL-CTRL    PIC 9(9)V99.
+           05 CKPT-FECHA-PROCESO PIC 9(8).
+
        WORKING-STORAGE SECTION.
+       01 WS-PARAM-STATUS    PIC X(2).
+       01 WS-RESTART-STATUS  PIC X(2).
+       01 WS-CKPT-STATUS     PIC X(2).
+       01 WS-MODO-RESTART    PIC X VALUE "N".
+       01 EOF-CKPT           PIC X VALUE "N".
+       01 WS-IDX-EXC         PIC 9(8).
+       01 WS-EXC-ENCONTRADA  PIC X VALUE "N".
        *> Variables de control
        01 WS-NOMBRE         PIC X(30).
        01 EOF-DET           PIC X VALUE "N".
-       01 EOF-NIT           PIC X VALUE "N".
        01 WS-SALDO-REAL     PIC 9(7)V99.
        01 WS-SALDO-TXT      PIC Z(7)9.99.
-       01 WS-FECHA-ANT      PIC 9(8) VALUE ZERO.
        01 WS-SUBTOTAL       PIC 9(9)V99 VALUE ZERO.
        01 WS-TOTAL          PIC 9(9)V99 VALUE ZERO.
        01 WS-LINE           PIC X(120).
-       01 WS-END            PIC X VALUE "N".
-       01 WS-FECHA-TEMP     PIC 9(8).
-       01 WS-IDX            PIC 9(4).
-       01 TMP-REG.
-           05 TMP-NIT       PIC X(10).
-           05 TMP-SUC       PIC X(4).
-           05 TMP-NOMBRE    PIC X(30).
-           05 TMP-TIP       PIC X(2).
-           05 TMP-COM       PIC X(4).
-           05 TMP-DCTO      PIC X(4).
-           05 TMP-FECHA     PIC 9(8).
-           05 TMP-SALDO     PIC 9(7)V99.
-       01 WS-J              PIC 9(4).
-       01 WS-J-INICIO       PIC 9(4).
-
-       *> Tabla en memoria para almacenar registros completos
+       01 WS-CSV-LINE        PIC X(160).
+       01 WS-CSV-SALDO       PIC -(7)9.99.
+       01 WS-IDX            PIC 9(8).
+
+       *> Control de mora (antiguedad de cartera)
+       01 WS-FECHA-PROCESO  PIC 9(8).
+       01 WS-DIAS-MORA      PIC S9(9).
+       01 WS-RANGO-ACT      PIC X(12).
+       01 WS-RANGO-ANT      PIC X(12) VALUE SPACES.
+
+       *> Resumen de saldos por cliente (T-NIT), a traves de todas
+       *> sus sucursales, tipos de documento y fechas de vencimiento.
+       01 EOF-RESUMEN        PIC X VALUE "N".
+       01 WS-RES-NIT-ANT     PIC X(10) VALUE SPACES.
+       01 WS-RES-NOMBRE-ANT  PIC X(30) VALUE SPACES.
+       01 WS-RES-SUBTOTAL    PIC 9(9)V99 VALUE ZERO.
+
+       *> Control de capacidad de la tabla de registros
+       01 WS-REG-MAX        PIC 9(8) VALUE 20000.
+       01 WS-REG-COUNT      PIC 9(8) VALUE ZERO.
+       01 WS-REG-OMITIDOS   PIC 9(8) VALUE ZERO.
+
+       *> Total de control: suma de SALDO-DET tal como se lee de
+       *> DET.DET (antes de filtros), para cuadrar contra WS-TOTAL
+       *> al final de GENERAR-REPORTE.
+       01 WS-TOTAL-CONTROL  PIC 9(9)V99 VALUE ZERO.
+       01 WS-SALDO-CTRL     PIC 9(7)V99.
+
+       *> Control de capacidad de la tabla de clientes (NIT.DET)
+       01 EOF-NIT-SORT       PIC X VALUE "N".
+       01 WS-NIT-MAX         PIC 9(8) VALUE 20000.
+       01 WS-NIT-COUNT       PIC 9(8) VALUE ZERO.
+       01 WS-NIT-OMITIDOS    PIC 9(8) VALUE ZERO.
+
+       *> Filtros de seleccion tomados de PARAMS.DET (control card).
+       *> Espacios/ceros en cada campo significa "sin filtro".
+       01 WS-FILTRO-SUC          PIC X(4)  VALUE SPACES.
+       01 WS-FILTRO-TIP          PIC X(2)  VALUE SPACES.
+       01 WS-FILTRO-FECHA-DESDE  PIC 9(8)  VALUE ZERO.
+       01 WS-FILTRO-FECHA-HASTA  PIC 9(8)  VALUE 99999999.
+       01 WS-PASA-FILTRO         PIC X     VALUE "S".
+
+       *> Control de excepciones: documentos de DET.DET cuyo NIT+
+       *> sucursal no aparece en NIT.DET (nombre de cliente en blanco)
+       01 WS-EXC-MAX         PIC 9(8) VALUE 5000.
+       01 WS-EXC-COUNT       PIC 9(8) VALUE ZERO.
+       01 WS-EXC-OMITIDOS    PIC 9(8) VALUE ZERO.
+       01 TABLA-EXCEPCIONES.
+           05 REG-EXC OCCURS 0 TO 5000 TIMES
+                      DEPENDING ON WS-EXC-COUNT.
+               10 EXC-NIT        PIC X(10).
+               10 EXC-SUC        PIC X(4).
+
+       *> Tabla en memoria de clientes, cargada una sola vez desde
+       *> NIT.DET ya ordenado por NIT+sucursal, para hacer busqueda
+       *> indexada (SEARCH ALL) en lugar de releer el archivo por
+       *> cada documento de DET.DET.
+       01 TABLA-NIT.
+           05 REG-NIT OCCURS 0 TO 20000 TIMES
+                      DEPENDING ON WS-NIT-COUNT
+                      ASCENDING KEY N-NIT N-SUC
+                      INDEXED BY NIT-IDX.
+               10 N-NIT          PIC X(10).
+               10 N-SUC          PIC X(4).
+               10 N-NOMBRE       PIC X(30).
+
+       *> Tabla en memoria para almacenar registros completos.
+       *> Tamano variable (ODO) para no quedar atada a un cupo fijo
+       *> de documentos por corrida.
        01 TABLA-REGISTROS.
-           05 REGISTRO OCCURS 100 TIMES.
+           05 REGISTRO OCCURS 0 TO 20000 TIMES
+                       DEPENDING ON WS-REG-COUNT.
                10 T-NIT          PIC X(10).
                10 T-SUC          PIC X(4).
                10 T-NOMBRE       PIC X(30).
@@ -73,110 +231,345 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           PERFORM CARGAR-TABLA
-           PERFORM ORDENAR-TABLA
+           PERFORM LEER-PARAMETROS
+           PERFORM VERIFICAR-RESTART
+           IF WS-MODO-RESTART = "S"
+               PERFORM CARGAR-CHECKPOINT
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-PROCESO
+               PERFORM ORDENAR-DET-FILE
+               PERFORM CARGAR-TABLA-NIT
+               PERFORM CARGAR-TABLA
+               PERFORM GRABAR-CHECKPOINT
+           END-IF
            PERFORM GENERAR-REPORTE
+           IF WS-MODO-RESTART = "S"
+               DELETE FILE RESTART-FILE
+           END-IF
            STOP RUN.
 
-       *> Carga datos de archivos DET.DET y NIT.DET a la tabla
+       *> Lee la tarjeta de control PARAMS.DET, si existe, para fijar
+       *> los filtros de sucursal, tipo de documento y rango de fecha
+       *> de vencimiento con que se va a correr CARTERA. Si el archivo
+       *> no existe o viene vacio se procesa todo DET.DET, como antes.
+       LEER-PARAMETROS.
+           OPEN INPUT PARAM-FILE
+           IF WS-PARAM-STATUS = "00"
+               READ PARAM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-SUC TO WS-FILTRO-SUC
+                       MOVE PARM-TIP TO WS-FILTRO-TIP
+                       MOVE PARM-FECHA-DESDE TO WS-FILTRO-FECHA-DESDE
+                       IF PARM-FECHA-HASTA = ZERO
+                           MOVE 99999999 TO WS-FILTRO-FECHA-HASTA
+                       ELSE
+                           MOVE PARM-FECHA-HASTA TO
+                                              WS-FILTRO-FECHA-HASTA
+                       END-IF
+               END-READ
+               CLOSE PARAM-FILE
+           END-IF
+           EXIT.
+
+       *> Revisa si existe la tarjeta de control RESTART.DET. Si existe
+       *> y ademas hay un checkpoint grabado en CARTERA.CKP, la corrida
+       *> reanuda desde ahi en lugar de repetir el SORT y el cruce
+       *> contra NIT.DET. RESTART.DET se borra en MAIN-PARA una vez que
+       *> la corrida de reinicio termina, para que no quede una tarjeta
+       *> vieja desviando todas las corridas siguientes.
+       VERIFICAR-RESTART.
+           MOVE "N" TO WS-MODO-RESTART
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               CLOSE RESTART-FILE
+               OPEN INPUT CKPT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   CLOSE CKPT-FILE
+                   MOVE "S" TO WS-MODO-RESTART
+               END-IF
+           END-IF
+           EXIT.
+
+       *> Graba en CARTERA.CKP la tabla ya cargada y cruzada con
+       *> NIT.DET (TABLA-REGISTROS), las excepciones (TABLA-EXCEPCIONES)
+       *> y los contadores de control, como punto de reinicio para que
+       *> una corrida posterior con RESTART.DET no tenga que repetir el
+       *> paso de lectura y cruce si GENERAR-REPORTE llega a fallar.
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE SPACES TO CKPT-REC
+           MOVE "H"              TO CKPT-TIPO
+           MOVE WS-REG-COUNT     TO CKPT-REG-COUNT
+           MOVE WS-REG-OMITIDOS  TO CKPT-REG-OMITIDOS
+           MOVE WS-EXC-OMITIDOS  TO CKPT-EXC-OMITIDOS
+           MOVE WS-NIT-OMITIDOS  TO CKPT-NIT-OMITIDOS
+           MOVE WS-TOTAL-CONTROL TO CKPT-TOTAL-CTRL
+           MOVE WS-FECHA-PROCESO TO CKPT-FECHA-PROCESO
+           WRITE CKPT-REC
+           MOVE 1 TO WS-IDX
+           PERFORM UNTIL WS-IDX > WS-REG-COUNT
+               MOVE SPACES        TO CKPT-REC
+               MOVE "D"           TO CKPT-TIPO
+               MOVE T-NIT(WS-IDX)    TO CKPT-NIT
+               MOVE T-SUC(WS-IDX)    TO CKPT-SUC
+               MOVE T-NOMBRE(WS-IDX) TO CKPT-NOMBRE
+               MOVE T-TIP(WS-IDX)    TO CKPT-TIP
+               MOVE T-COM(WS-IDX)    TO CKPT-COM
+               MOVE T-DCTO(WS-IDX)   TO CKPT-DCTO
+               MOVE T-FECHA(WS-IDX)  TO CKPT-FECHA
+               MOVE T-SALDO(WS-IDX)  TO CKPT-SALDO
+               WRITE CKPT-REC
+               ADD 1 TO WS-IDX
+           END-PERFORM
+           MOVE 1 TO WS-IDX
+           PERFORM UNTIL WS-IDX > WS-EXC-COUNT
+               MOVE SPACES      TO CKPT-REC
+               MOVE "X"         TO CKPT-TIPO
+               MOVE EXC-NIT(WS-IDX) TO CKPT-NIT
+               MOVE EXC-SUC(WS-IDX) TO CKPT-SUC
+               WRITE CKPT-REC
+               ADD 1 TO WS-IDX
+           END-PERFORM
+           CLOSE CKPT-FILE
+           EXIT.
+
+       *> Reconstruye TABLA-REGISTROS, TABLA-EXCEPCIONES y los
+       *> contadores de control a partir del checkpoint de CARTERA.CKP,
+       *> sin volver a leer DET.DET ni NIT.DET.
+       CARGAR-CHECKPOINT.
+           MOVE ZERO TO WS-REG-COUNT WS-REG-OMITIDOS
+           MOVE ZERO TO WS-EXC-COUNT WS-EXC-OMITIDOS
+           MOVE ZERO TO WS-NIT-OMITIDOS
+           MOVE ZERO TO WS-TOTAL-CONTROL
+           OPEN INPUT CKPT-FILE
+           MOVE "N" TO EOF-CKPT
+           PERFORM UNTIL EOF-CKPT = "S"
+               READ CKPT-FILE
+                   AT END MOVE "S" TO EOF-CKPT
+                   NOT AT END
+                       EVALUATE CKPT-TIPO
+                           WHEN "H"
+                               MOVE CKPT-REG-OMITIDOS TO
+                                                    WS-REG-OMITIDOS
+                               MOVE CKPT-EXC-OMITIDOS TO
+                                                    WS-EXC-OMITIDOS
+                               MOVE CKPT-NIT-OMITIDOS TO
+                                                    WS-NIT-OMITIDOS
+                               MOVE CKPT-TOTAL-CTRL   TO
+                                                    WS-TOTAL-CONTROL
+                               MOVE CKPT-FECHA-PROCESO TO
+                                                    WS-FECHA-PROCESO
+                           WHEN "D"
+                               ADD 1 TO WS-REG-COUNT
+                               MOVE CKPT-NIT    TO T-NIT(WS-REG-COUNT)
+                               MOVE CKPT-SUC    TO T-SUC(WS-REG-COUNT)
+                               MOVE CKPT-NOMBRE TO
+                                               T-NOMBRE(WS-REG-COUNT)
+                               MOVE CKPT-TIP    TO T-TIP(WS-REG-COUNT)
+                               MOVE CKPT-COM    TO T-COM(WS-REG-COUNT)
+                               MOVE CKPT-DCTO   TO
+                                               T-DCTO(WS-REG-COUNT)
+                               MOVE CKPT-FECHA  TO
+                                               T-FECHA(WS-REG-COUNT)
+                               MOVE CKPT-SALDO  TO
+                                               T-SALDO(WS-REG-COUNT)
+                           WHEN "X"
+                               ADD 1 TO WS-EXC-COUNT
+                               MOVE CKPT-NIT TO EXC-NIT(WS-EXC-COUNT)
+                               MOVE CKPT-SUC TO EXC-SUC(WS-EXC-COUNT)
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE CKPT-FILE
+           EXIT.
+
+       *> Ordena DET.DET por fecha de vencimiento descendente usando
+       *> el verbo SORT del propio compilador, en lugar de cargar todo
+       *> a memoria e intercambiar elementos con una burbuja.
+       ORDENAR-DET-FILE.
+           SORT DET-SD-FILE
+               ON DESCENDING KEY FECHA-VCTO-DET-SD
+               USING DET-FILE
+               GIVING DET-SORTED-FILE
+           EXIT.
+
+       *> Ordena NIT.DET por NIT+sucursal y carga el resultado en
+       *> TABLA-NIT para que CARGAR-TABLA busque por indice (SEARCH
+       *> ALL) en vez de reabrir y releer el archivo por documento.
+       CARGAR-TABLA-NIT.
+           MOVE ZERO TO WS-NIT-COUNT WS-NIT-OMITIDOS
+           SORT NIT-SD-FILE
+               ON ASCENDING KEY NIT3-NIT-SD SUC3-NIT-SD
+               USING NIT-FILE
+               OUTPUT PROCEDURE IS LLENAR-TABLA-NIT
+           EXIT.
+
+       *> Procedimiento de salida del SORT de NIT.DET: recorre los
+       *> registros ya ordenados y los coloca en TABLA-NIT.
+       LLENAR-TABLA-NIT.
+           MOVE "N" TO EOF-NIT-SORT
+           PERFORM UNTIL EOF-NIT-SORT = "S"
+               RETURN NIT-SD-FILE
+                   AT END MOVE "S" TO EOF-NIT-SORT
+                   NOT AT END
+                       IF WS-NIT-COUNT >= WS-NIT-MAX
+                           ADD 1 TO WS-NIT-OMITIDOS
+                       ELSE
+                           ADD 1 TO WS-NIT-COUNT
+                           MOVE NIT3-NIT-SD   TO N-NIT(WS-NIT-COUNT)
+                           MOVE SUC3-NIT-SD   TO N-SUC(WS-NIT-COUNT)
+                           MOVE NOMBRE-NIT-SD TO N-NOMBRE(WS-NIT-COUNT)
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       *> Carga a la tabla el archivo DET.SRT (ya ordenado por fecha)
+       *> cruzando cada documento contra TABLA-NIT. Los documentos que
+       *> excedan WS-REG-MAX no se pierden en silencio: se cuentan en
+       *> WS-REG-OMITIDOS y se avisan en LISTADO.DET al final de la
+       *> corrida.
        CARGAR-TABLA.
-           OPEN INPUT DET-FILE
-           OPEN INPUT NIT-FILE
+           OPEN INPUT DET-SORTED-FILE
            MOVE 1 TO WS-IDX
+           MOVE ZERO TO WS-REG-COUNT WS-REG-OMITIDOS
            PERFORM UNTIL EOF-DET = "S"
-               READ DET-FILE
+               READ DET-SORTED-FILE
                    AT END MOVE "S" TO EOF-DET
                    NOT AT END
-                       MOVE SPACES TO WS-NOMBRE
-                       MOVE "N"    TO EOF-NIT
-                       PERFORM UNTIL EOF-NIT = "S"
-                           READ NIT-FILE
-                               AT END MOVE "S" TO EOF-NIT
-                               NOT AT END
-                                   IF NIT3-DET = NIT3-NIT AND
-                                      SUC3-DET = SUC3-NIT
-                                       MOVE NOMBRE-NIT TO WS-NOMBRE
-                                       MOVE "S"      TO EOF-NIT
-                                   END-IF
-                           END-READ
-                       END-PERFORM
-                       MOVE NIT3-DET       TO T-NIT(WS-IDX)
-                       MOVE SUC3-DET       TO T-SUC(WS-IDX)
-                       MOVE WS-NOMBRE      TO T-NOMBRE(WS-IDX)
-                       MOVE TIP-DET        TO T-TIP(WS-IDX)
-                       MOVE COM-DET        TO T-COM(WS-IDX)
-                       MOVE DCTO-DET       TO T-DCTO(WS-IDX)
-                       MOVE FECHA-VCTO-DET TO T-FECHA(WS-IDX)
-                       MOVE FUNCTION NUMVAL(SALDO-DET) TO
-                                              T-SALDO(WS-IDX)
-                       ADD 1 TO WS-IDX
-                       CLOSE NIT-FILE
-                       OPEN INPUT NIT-FILE
+                       PERFORM EVALUAR-FILTRO
+                       IF WS-PASA-FILTRO = "S"
+                           MOVE FUNCTION NUMVAL(SALDO-DET-S) TO
+                                                  WS-SALDO-CTRL
+                           ADD WS-SALDO-CTRL TO WS-TOTAL-CONTROL
+                           IF WS-IDX > WS-REG-MAX
+                               ADD 1 TO WS-REG-OMITIDOS
+                           ELSE
+                               PERFORM BUSCAR-NOMBRE-NIT
+                               MOVE NIT3-DET-S    TO T-NIT(WS-IDX)
+                               MOVE SUC3-DET-S    TO T-SUC(WS-IDX)
+                               MOVE WS-NOMBRE     TO T-NOMBRE(WS-IDX)
+                               MOVE TIP-DET-S     TO T-TIP(WS-IDX)
+                               MOVE COM-DET-S     TO T-COM(WS-IDX)
+                               MOVE DCTO-DET-S    TO T-DCTO(WS-IDX)
+                               MOVE FECHA-VCTO-DET-S TO T-FECHA(WS-IDX)
+                               MOVE FUNCTION NUMVAL(SALDO-DET-S) TO
+                                                      T-SALDO(WS-IDX)
+                               MOVE WS-IDX        TO WS-REG-COUNT
+                               ADD 1 TO WS-IDX
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
-           CLOSE DET-FILE
-           CLOSE NIT-FILE
+           CLOSE DET-SORTED-FILE
            EXIT.
 
-       *> Ordenamiento burbuja por fecha descendente
-       ORDENAR-TABLA.
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX >= 99
-               MOVE WS-IDX TO WS-J-INICIO
-               ADD 1 TO WS-J-INICIO
-               PERFORM VARYING WS-J FROM WS-J-INICIO BY 1 UNTIL WS-J>100
-                   IF T-FECHA(WS-IDX) < T-FECHA(WS-J)
-                       PERFORM INTERCAMBIAR-REGISTROS
-                   END-IF
-               END-PERFORM
+       *> Determina si el documento actual cumple los filtros de
+       *> sucursal / tipo / rango de fecha de vencimiento leidos de
+       *> PARAMS.DET. Espacios o cero en el filtro significa que ese
+       *> criterio no restringe la seleccion.
+       EVALUAR-FILTRO.
+           MOVE "S" TO WS-PASA-FILTRO
+           IF WS-FILTRO-SUC NOT = SPACES AND
+              WS-FILTRO-SUC NOT = SUC3-DET-S
+               MOVE "N" TO WS-PASA-FILTRO
+           END-IF
+           IF WS-FILTRO-TIP NOT = SPACES AND
+              WS-FILTRO-TIP NOT = TIP-DET-S
+               MOVE "N" TO WS-PASA-FILTRO
+           END-IF
+           IF FECHA-VCTO-DET-S < WS-FILTRO-FECHA-DESDE OR
+              FECHA-VCTO-DET-S > WS-FILTRO-FECHA-HASTA
+               MOVE "N" TO WS-PASA-FILTRO
+           END-IF.
+
+       *> Busca el nombre del cliente en TABLA-NIT por busqueda binaria
+       *> (SEARCH ALL), en lugar de recorrer NIT.DET desde el disco.
+       *> Si no hay coincidencia, el documento queda registrado como
+       *> excepcion para revisarlo al final de LISTADO.DET.
+       BUSCAR-NOMBRE-NIT.
+           MOVE SPACES TO WS-NOMBRE
+           SEARCH ALL REG-NIT
+               AT END
+                   MOVE SPACES TO WS-NOMBRE
+                   PERFORM REGISTRAR-EXCEPCION
+               WHEN N-NIT(NIT-IDX) = NIT3-DET-S AND
+                    N-SUC(NIT-IDX) = SUC3-DET-S
+                   MOVE N-NOMBRE(NIT-IDX) TO WS-NOMBRE
+           END-SEARCH.
+
+       *> Anota un NIT+sucursal de DET.DET sin nombre en NIT.DET. Solo
+       *> se agrega si la combinacion NIT3-DET/SUC3-DET todavia no esta
+       *> en TABLA-EXCEPCIONES: un mismo cliente con muchos documentos
+       *> abiertos debe quedar una sola vez en el listado, no una vez
+       *> por documento.
+       REGISTRAR-EXCEPCION.
+           PERFORM BUSCAR-EXCEPCION
+           IF WS-EXC-ENCONTRADA = "N"
+               IF WS-EXC-COUNT >= WS-EXC-MAX
+                   ADD 1 TO WS-EXC-OMITIDOS
+               ELSE
+                   ADD 1 TO WS-EXC-COUNT
+                   MOVE NIT3-DET-S TO EXC-NIT(WS-EXC-COUNT)
+                   MOVE SUC3-DET-S TO EXC-SUC(WS-EXC-COUNT)
+               END-IF
+           END-IF.
+
+       *> Busca si NIT3-DET-S/SUC3-DET-S ya esta registrado en
+       *> TABLA-EXCEPCIONES, para no duplicar la misma combinacion.
+       BUSCAR-EXCEPCION.
+           MOVE "N" TO WS-EXC-ENCONTRADA
+           MOVE 1 TO WS-IDX-EXC
+           PERFORM UNTIL WS-IDX-EXC > WS-EXC-COUNT OR
+                         WS-EXC-ENCONTRADA = "S"
+               IF EXC-NIT(WS-IDX-EXC) = NIT3-DET-S AND
+                  EXC-SUC(WS-IDX-EXC) = SUC3-DET-S
+                   MOVE "S" TO WS-EXC-ENCONTRADA
+               END-IF
+               ADD 1 TO WS-IDX-EXC
            END-PERFORM.
 
-       *> Intercambio de registros entre posiciones de la tabla
-       INTERCAMBIAR-REGISTROS.
-           MOVE T-NIT(WS-IDX)    TO TMP-NIT
-           MOVE T-SUC(WS-IDX)    TO TMP-SUC
-           MOVE T-NOMBRE(WS-IDX) TO TMP-NOMBRE
-           MOVE T-TIP(WS-IDX)    TO TMP-TIP
-           MOVE T-COM(WS-IDX)    TO TMP-COM
-           MOVE T-DCTO(WS-IDX)   TO TMP-DCTO
-           MOVE T-FECHA(WS-IDX)  TO TMP-FECHA
-           MOVE T-SALDO(WS-IDX)  TO TMP-SALDO
-
-           MOVE T-NIT(WS-J)      TO T-NIT(WS-IDX)
-           MOVE T-SUC(WS-J)      TO T-SUC(WS-IDX)
-           MOVE T-NOMBRE(WS-J)   TO T-NOMBRE(WS-IDX)
-           MOVE T-TIP(WS-J)      TO T-TIP(WS-IDX)
-           MOVE T-COM(WS-J)      TO T-COM(WS-IDX)
-           MOVE T-DCTO(WS-J)     TO T-DCTO(WS-IDX)
-           MOVE T-FECHA(WS-J)    TO T-FECHA(WS-IDX)
-           MOVE T-SALDO(WS-J)    TO T-SALDO(WS-IDX)
-
-           MOVE TMP-NIT          TO T-NIT(WS-J)
-           MOVE TMP-SUC          TO T-SUC(WS-J)
-           MOVE TMP-NOMBRE       TO T-NOMBRE(WS-J)
-           MOVE TMP-TIP          TO T-TIP(WS-J)
-           MOVE TMP-COM          TO T-COM(WS-J)
-           MOVE TMP-DCTO         TO T-DCTO(WS-J)
-           MOVE TMP-FECHA        TO T-FECHA(WS-J)
-           MOVE TMP-SALDO        TO T-SALDO(WS-J).
-
-       *> Genera el listado de salida con subtotales y total general
+       *> Genera el listado de salida con subtotales de mora y total
+       *> general. Los cortes ya no son por fecha exacta sino por
+       *> rango de mora (corriente, 1-30, 31-60, 61-90, 90+) tomando
+       *> como referencia la fecha de proceso del dia de corrida.
        GENERAR-REPORTE.
            OPEN OUTPUT LISTADO-FILE
+           OPEN OUTPUT LISTADO-CSV-FILE
+           MOVE SPACES TO WS-LINE
+           IF WS-MODO-RESTART = "S"
+               STRING "MODO: REINICIO (retomado de CARTERA.CKP)"
+                   DELIMITED BY SIZE INTO WS-LINE
+               END-STRING
+           ELSE
+               STRING "MODO: CORRIDA NORMAL"
+                   DELIMITED BY SIZE INTO WS-LINE
+               END-STRING
+           END-IF
+           WRITE LIST-REC FROM WS-LINE
            MOVE SPACES TO WS-LINE
            STRING "NIT         | SUC  | NOMBRE                         "
            "| DOCUMENTO                         | FECHA VCTO | SALDO"
                DELIMITED BY SIZE INTO WS-LINE
            END-STRING
            WRITE LIST-REC FROM WS-LINE
+           MOVE SPACES TO WS-CSV-LINE
+           STRING "NIT|SUC|NOMBRE|TIP|COM|DCTO|FECHA|SALDO"
+               DELIMITED BY SIZE INTO WS-CSV-LINE
+           END-STRING
+           WRITE LIST-CSV-REC FROM WS-CSV-LINE
            MOVE 1 TO WS-IDX
-           MOVE ZERO TO WS-FECHA-ANT WS-SUBTOTAL WS-TOTAL
-           PERFORM UNTIL WS-IDX > 100 OR T-FECHA(WS-IDX) = ZERO
-               IF T-FECHA(WS-IDX) NOT = WS-FECHA-ANT AND
-                                        WS-FECHA-ANT NOT = ZERO
+           MOVE SPACES TO WS-RANGO-ANT
+           MOVE ZERO TO WS-SUBTOTAL WS-TOTAL
+           PERFORM UNTIL WS-IDX > WS-REG-COUNT
+               PERFORM CLASIFICAR-MORA
+               IF WS-RANGO-ACT NOT = WS-RANGO-ANT AND
+                                     WS-RANGO-ANT NOT = SPACES
                    PERFORM IMPRIMIR-SUBTOTAL
                    MOVE ZERO TO WS-SUBTOTAL
                END-IF
-               MOVE T-FECHA(WS-IDX) TO WS-FECHA-ANT
+               MOVE WS-RANGO-ACT    TO WS-RANGO-ANT
                ADD T-SALDO(WS-IDX)  TO WS-SUBTOTAL
                ADD T-SALDO(WS-IDX)  TO WS-TOTAL
                MOVE T-SALDO(WS-IDX) TO WS-SALDO-REAL
@@ -191,9 +584,25 @@
                    DELIMITED BY SIZE INTO WS-LINE
                END-STRING
                WRITE LIST-REC FROM WS-LINE
+               MOVE T-SALDO(WS-IDX) TO WS-CSV-SALDO
+               MOVE SPACES          TO WS-CSV-LINE
+               STRING
+                   T-NIT(WS-IDX)    DELIMITED BY SIZE "|"
+                   T-SUC(WS-IDX)    DELIMITED BY SPACE "|"
+                   T-NOMBRE(WS-IDX) DELIMITED BY "  " "|"
+                   T-TIP(WS-IDX)    DELIMITED BY SPACE "|"
+                   T-COM(WS-IDX)    DELIMITED BY SPACE "|"
+                   T-DCTO(WS-IDX)   DELIMITED BY SPACE "|"
+                   T-FECHA(WS-IDX)  DELIMITED BY SIZE "|"
+                   WS-CSV-SALDO     DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+               END-STRING
+               WRITE LIST-CSV-REC FROM WS-CSV-LINE
                ADD 1 TO WS-IDX
            END-PERFORM
-           PERFORM IMPRIMIR-SUBTOTAL
+           IF WS-REG-COUNT > ZERO
+               PERFORM IMPRIMIR-SUBTOTAL
+           END-IF
            MOVE WS-TOTAL      TO WS-SALDO-REAL
            MOVE WS-SALDO-REAL TO WS-SALDO-TXT
            MOVE SPACES        TO WS-LINE
@@ -202,16 +611,234 @@
                DELIMITED BY SIZE INTO WS-LINE
            END-STRING
            WRITE LIST-REC FROM WS-LINE
+           MOVE WS-TOTAL TO WS-CSV-SALDO
+           MOVE SPACES   TO WS-CSV-LINE
+           STRING "TOTAL GENERAL|||||||" WS-CSV-SALDO
+               DELIMITED BY SIZE INTO WS-CSV-LINE
+           END-STRING
+           WRITE LIST-CSV-REC FROM WS-CSV-LINE
+           PERFORM IMPRIMIR-TOTAL-CONTROL
+           IF WS-REG-OMITIDOS > ZERO
+               MOVE SPACES TO WS-LINE
+               STRING "AVISO: " WS-REG-OMITIDOS
+               " documento(s) omitido(s) por exceder la capacidad "
+               "maxima de la tabla (" WS-REG-MAX ")."
+                   DELIMITED BY SIZE INTO WS-LINE
+               END-STRING
+               WRITE LIST-REC FROM WS-LINE
+           END-IF
+           IF WS-NIT-OMITIDOS > ZERO
+               MOVE SPACES TO WS-LINE
+               STRING "AVISO: " WS-NIT-OMITIDOS
+               " cliente(s) de NIT.DET omitido(s) por exceder la "
+               "capacidad maxima de la tabla (" WS-NIT-MAX "). Los "
+               "documentos de esos clientes pueden figurar como "
+               "excepcion por NIT sin nombre."
+                   DELIMITED BY SIZE INTO WS-LINE
+               END-STRING
+               WRITE LIST-REC FROM WS-LINE
+           END-IF
+           PERFORM IMPRIMIR-EXCEPCIONES
+           PERFORM GENERAR-RESUMEN-CLIENTES
            CLOSE LISTADO-FILE
+           CLOSE LISTADO-CSV-FILE
+           EXIT.
+
+       *> Seccion final de LISTADO.DET con los documentos cuyo NIT+
+       *> sucursal no se encontro en NIT.DET, para que se investigue
+       *> el maestro de clientes en lugar de notar el nombre en
+       *> blanco a simple vista en el listado.
+       IMPRIMIR-EXCEPCIONES.
+           MOVE SPACES TO WS-LINE
+           STRING "                *** EXCEPCIONES: NIT SIN NOMBRE ",
+           "EN NIT.DET ***"
+               DELIMITED BY SIZE INTO WS-LINE
+           END-STRING
+           WRITE LIST-REC FROM WS-LINE
+           IF WS-EXC-COUNT = ZERO
+               MOVE SPACES TO WS-LINE
+               STRING "                Ninguna."
+                   DELIMITED BY SIZE INTO WS-LINE
+               END-STRING
+               WRITE LIST-REC FROM WS-LINE
+           ELSE
+               MOVE 1 TO WS-IDX
+               PERFORM UNTIL WS-IDX > WS-EXC-COUNT
+                   MOVE SPACES TO WS-LINE
+                   STRING "                NIT " EXC-NIT(WS-IDX)
+                   " SUC " EXC-SUC(WS-IDX)
+                       DELIMITED BY SIZE INTO WS-LINE
+                   END-STRING
+                   WRITE LIST-REC FROM WS-LINE
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+           END-IF
+           IF WS-EXC-OMITIDOS > ZERO
+               MOVE SPACES TO WS-LINE
+               STRING "AVISO: " WS-EXC-OMITIDOS
+               " excepcion(es) adicionales no listadas por exceder "
+               "la capacidad maxima (" WS-EXC-MAX ")."
+                   DELIMITED BY SIZE INTO WS-LINE
+               END-STRING
+               WRITE LIST-REC FROM WS-LINE
+           END-IF.
+
+       *> Arma el resumen de saldos por cliente (T-NIT a traves de
+       *> todas sus sucursales, tipos de documento y fechas) usando
+       *> un SORT por NIT sobre la tabla ya cargada, en lugar de
+       *> recorrerla una vez por cada cliente.
+       GENERAR-RESUMEN-CLIENTES.
+           SORT RES-SD-FILE
+               ON ASCENDING KEY RES-NIT-SD
+               INPUT PROCEDURE IS LLENAR-RESUMEN-SD
+               OUTPUT PROCEDURE IS IMPRIMIR-RESUMEN-CLIENTES
            EXIT.
 
-       *> Imprime subtotal por fecha vencimiento
+       *> Procedimiento de entrada del SORT del resumen: copia de
+       *> TABLA-REGISTROS un registro por documento con su NIT, nombre
+       *> y saldo.
+       LLENAR-RESUMEN-SD.
+           MOVE 1 TO WS-IDX
+           PERFORM UNTIL WS-IDX > WS-REG-COUNT
+               MOVE SPACES           TO RES-SD-REC
+               MOVE T-NIT(WS-IDX)    TO RES-NIT-SD
+               MOVE T-NOMBRE(WS-IDX) TO RES-NOMBRE-SD
+               MOVE T-SALDO(WS-IDX)  TO RES-SALDO-SD
+               RELEASE RES-SD-REC
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       *> Procedimiento de salida del SORT del resumen: recorre los
+       *> registros ya ordenados por NIT y hace ruptura de control
+       *> para imprimir un renglon de total por cliente, en LISTADO.DET
+       *> y en su version delimitada.
+       IMPRIMIR-RESUMEN-CLIENTES.
+           MOVE SPACES TO WS-LINE
+           STRING "                *** RESUMEN POR CLIENTE (TODAS ",
+           "LAS SUCURSALES) ***"
+               DELIMITED BY SIZE INTO WS-LINE
+           END-STRING
+           WRITE LIST-REC FROM WS-LINE
+           MOVE "N" TO EOF-RESUMEN
+           MOVE SPACES TO WS-RES-NIT-ANT
+           MOVE ZERO   TO WS-RES-SUBTOTAL
+           PERFORM UNTIL EOF-RESUMEN = "S"
+               RETURN RES-SD-FILE
+                   AT END MOVE "S" TO EOF-RESUMEN
+                   NOT AT END
+                       IF RES-NIT-SD NOT = WS-RES-NIT-ANT AND
+                                           WS-RES-NIT-ANT NOT = SPACES
+                           PERFORM IMPRIMIR-TOTAL-CLIENTE
+                           MOVE ZERO TO WS-RES-SUBTOTAL
+                       END-IF
+                       MOVE RES-NIT-SD    TO WS-RES-NIT-ANT
+                       MOVE RES-NOMBRE-SD TO WS-RES-NOMBRE-ANT
+                       ADD RES-SALDO-SD   TO WS-RES-SUBTOTAL
+               END-RETURN
+           END-PERFORM
+           IF WS-REG-COUNT > ZERO
+               PERFORM IMPRIMIR-TOTAL-CLIENTE
+           END-IF.
+
+       *> Imprime el total acumulado de un cliente (WS-RES-NIT-ANT) en
+       *> LISTADO.DET y en la version delimitada.
+       IMPRIMIR-TOTAL-CLIENTE.
+           MOVE WS-RES-SUBTOTAL TO WS-SALDO-REAL
+           MOVE WS-SALDO-REAL   TO WS-SALDO-TXT
+           MOVE SPACES          TO WS-LINE
+           STRING "                NIT " WS-RES-NIT-ANT " "
+           WS-RES-NOMBRE-ANT " TOTAL: " WS-SALDO-TXT
+               DELIMITED BY SIZE INTO WS-LINE
+           END-STRING
+           WRITE LIST-REC FROM WS-LINE
+           MOVE WS-RES-SUBTOTAL TO WS-CSV-SALDO
+           MOVE SPACES          TO WS-CSV-LINE
+           *> Mismas 8 columnas que un renglon de detalle (NIT|SUC|
+           *> NOMBRE|TIP|COM|DCTO|FECHA|SALDO), con SUC/TIP/COM/DCTO/
+           *> FECHA en blanco, para no mezclar formas distintas en el
+           *> mismo LISTADO.CSV.
+           STRING
+               WS-RES-NIT-ANT    DELIMITED BY SIZE
+               "|"               DELIMITED BY SIZE
+               "|"               DELIMITED BY SIZE
+               WS-RES-NOMBRE-ANT DELIMITED BY "  "
+               "|"               DELIMITED BY SIZE
+               "|"               DELIMITED BY SIZE
+               "|"               DELIMITED BY SIZE
+               "|"               DELIMITED BY SIZE
+               "|"               DELIMITED BY SIZE
+               WS-CSV-SALDO      DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+           WRITE LIST-CSV-REC FROM WS-CSV-LINE.
+
+       *> Determina el rango de mora del registro actual comparando
+       *> FECHA-VCTO-DET contra la fecha de proceso.
+       CLASIFICAR-MORA.
+           COMPUTE WS-DIAS-MORA =
+               FUNCTION INTEGER-OF-DATE(WS-FECHA-PROCESO) -
+               FUNCTION INTEGER-OF-DATE(T-FECHA(WS-IDX))
+           EVALUATE TRUE
+               WHEN WS-DIAS-MORA <= 0
+                   MOVE "CORRIENTE"  TO WS-RANGO-ACT
+               WHEN WS-DIAS-MORA <= 30
+                   MOVE "1-30"       TO WS-RANGO-ACT
+               WHEN WS-DIAS-MORA <= 60
+                   MOVE "31-60"      TO WS-RANGO-ACT
+               WHEN WS-DIAS-MORA <= 90
+                   MOVE "61-90"      TO WS-RANGO-ACT
+               WHEN OTHER
+                   MOVE "90+"        TO WS-RANGO-ACT
+           END-EVALUATE.
+
+       *> Imprime subtotal por rango de mora
        IMPRIMIR-SUBTOTAL.
            MOVE WS-SUBTOTAL   TO WS-SALDO-REAL
            MOVE WS-SALDO-REAL TO WS-SALDO-TXT
            MOVE SPACES        TO WS-LINE
-           STRING "                         SUBTOTAL FECHA "
-           WS-FECHA-ANT ": " WS-SALDO-TXT " "
+           STRING "                         SUBTOTAL RANGO "
+           WS-RANGO-ANT ": " WS-SALDO-TXT " "
                DELIMITED BY SIZE INTO WS-LINE
            END-STRING
-           WRITE LIST-REC FROM WS-LINE.
+           WRITE LIST-REC FROM WS-LINE
+           MOVE WS-SUBTOTAL TO WS-CSV-SALDO
+           MOVE SPACES      TO WS-CSV-LINE
+           STRING "SUBTOTAL " WS-RANGO-ANT "|||||||" WS-CSV-SALDO
+               DELIMITED BY SIZE INTO WS-CSV-LINE
+           END-STRING
+           WRITE LIST-CSV-REC FROM WS-CSV-LINE.
+
+       *> Compara el total de control (SALDO-DET acumulado al leer
+       *> DET.DET, tal como pasa el filtro de seleccion) contra el
+       *> TOTAL GENERAL efectivamente impreso (WS-TOTAL). Si no
+       *> cuadran, algun documento se perdio en CARGAR-TABLA (cupo
+       *> de la tabla, NUMVAL invalido, etc.) y se avisa en el
+       *> listado en lugar de dejar pasar un total mas bajo sin mas.
+       IMPRIMIR-TOTAL-CONTROL.
+           MOVE SPACES TO WS-LINE
+           IF WS-TOTAL-CONTROL = WS-TOTAL
+               MOVE WS-TOTAL      TO WS-SALDO-REAL
+               MOVE WS-SALDO-REAL TO WS-SALDO-TXT
+               STRING "CUADRE: TOTAL CONTROL = TOTAL GENERAL = "
+               WS-SALDO-TXT " (OK)"
+                   DELIMITED BY SIZE INTO WS-LINE
+               END-STRING
+           ELSE
+               MOVE WS-TOTAL-CONTROL TO WS-SALDO-REAL
+               MOVE WS-SALDO-REAL    TO WS-SALDO-TXT
+               STRING "*** DESCUADRE *** TOTAL CONTROL (leido de "
+               "DET.DET): " WS-SALDO-TXT
+                   DELIMITED BY SIZE INTO WS-LINE
+               END-STRING
+           END-IF
+           WRITE LIST-REC FROM WS-LINE
+           IF WS-TOTAL-CONTROL NOT = WS-TOTAL
+               MOVE WS-TOTAL      TO WS-SALDO-REAL
+               MOVE WS-SALDO-REAL TO WS-SALDO-TXT
+               MOVE SPACES        TO WS-LINE
+               STRING "    TOTAL GENERAL IMPRESO: " WS-SALDO-TXT
+               " - REVISAR DOCUMENTOS OMITIDOS"
+                   DELIMITED BY SIZE INTO WS-LINE
+               END-STRING
+               WRITE LIST-REC FROM WS-LINE
+           END-IF.
